@@ -0,0 +1,15 @@
+      * DATEUTIL - shared date-math working-storage for batch programs.
+      * Callers MOVE an 8-byte YYYYMMDD date into DU-OTHER-DATE to break
+      * it out into DU-OTHER-YEAR/MONTH/DAY, then derive elapsed whole
+      * years (e.g. DU-YEARS-DIFF = this-year - DU-OTHER-YEAR) to test
+      * for a milestone. To catch a milestone whose exact date falls on
+      * a run that abends or is skipped, rebuild the milestone date for
+      * the current year from DU-OTHER-MONTH/DAY and compare it (via
+      * FUNCTION INTEGER-OF-DATE) against a last-successful-run-date to
+      * today window, rather than requiring an exact same-day match.
+       01 WS-DATEUTIL-FIELDS.
+           05 DU-OTHER-DATE.
+               10 DU-OTHER-YEAR     PIC 9(4).
+               10 DU-OTHER-MONTH    PIC 9(2).
+               10 DU-OTHER-DAY      PIC 9(2).
+           05 DU-YEARS-DIFF         PIC 9(4).
