@@ -0,0 +1,8 @@
+      * AUDITREC - shared audit log record layout, written by AUDITLOG
+      * and consumed by the AUDITARC archive/purge job. AUDITLOG stamps
+      * AL-LOG-DATE (YYYYMMDD) internally when it appends an entry.
+       01 AUDIT-LOG-RECORD.
+           05 AL-EMP-ID          PIC 9(6).
+           05 AL-EMP-NAME        PIC X(30).
+           05 AL-EMP-SALARY      PIC 9(7)V99.
+           05 AL-LOG-DATE        PIC 9(8).
