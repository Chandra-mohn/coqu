@@ -0,0 +1,7 @@
+      * EMPREC - shared EMPLOYEE-FILE record layout.
+       01 EMPLOYEE-RECORD.
+           05 EMP-ID            PIC 9(6).
+           05 EMP-NAME          PIC X(30).
+           05 EMP-DEPT          PIC X(10).
+           05 EMP-SALARY        PIC 9(7)V99.
+           05 EMP-HIRE-DATE     PIC 9(8).
