@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITARC.
+       AUTHOR. COQU-TEST.
+      *
+      * Monthly archive/purge for the AUDITLOG output. Entries older
+      * than the cutoff date (from LS-PARM-DATA, YYYYMMDD) are copied
+      * to a dated archive file and dropped from the purged live log;
+      * everything else is carried forward unchanged. Prints a
+      * reconciliation count so audit can confirm nothing was lost.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO WS-ARCHIVE-FILENAME
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+           SELECT PURGED-LOG-FILE ASSIGN TO "AUDITLOG.NEW"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PURGED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDIT-LOG-FILE.
+       COPY AUDITREC.
+
+       FD ARCHIVE-FILE.
+       COPY AUDITREC REPLACING AUDIT-LOG-RECORD BY ARCHIVE-RECORD.
+
+       FD PURGED-LOG-FILE.
+       COPY AUDITREC REPLACING AUDIT-LOG-RECORD BY PURGED-RECORD.
+
+       WORKING-STORAGE SECTION.
+       01 WS-VARIABLES.
+           05 WS-LOG-STATUS      PIC X(2).
+           05 WS-ARCHIVE-STATUS  PIC X(2).
+           05 WS-PURGED-STATUS   PIC X(2).
+           05 WS-FLAG            PIC 9 VALUE 0.
+               88 WS-END-OF-FILE VALUE 1.
+           05 WS-CUTOFF-DATE     PIC 9(8) VALUE 0.
+           05 WS-ARCHIVE-FILENAME PIC X(20).
+           05 WS-READ-COUNT      PIC 9(9) VALUE 0.
+           05 WS-ARCHIVED-COUNT  PIC 9(9) VALUE 0.
+           05 WS-REMAINING-COUNT PIC 9(9) VALUE 0.
+
+       LINKAGE SECTION.
+       01 LS-PARM.
+           05 LS-PARM-LENGTH    PIC S9(4) COMP.
+           05 LS-PARM-DATA      PIC X(100).
+
+       PROCEDURE DIVISION USING LS-PARM.
+
+       0000-MAIN SECTION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS UNTIL WS-END-OF-FILE
+           PERFORM 3000-CLEANUP
+           STOP RUN.
+
+       1000-INIT SECTION.
+       1000-INIT-PARA.
+           INITIALIZE WS-VARIABLES
+           PERFORM 1050-GET-CUTOFF
+           STRING "AUDARC" WS-CUTOFF-DATE ".DAT"
+               DELIMITED BY SIZE INTO WS-ARCHIVE-FILENAME
+           OPEN INPUT AUDIT-LOG-FILE
+           OPEN OUTPUT ARCHIVE-FILE
+           OPEN OUTPUT PURGED-LOG-FILE
+           IF WS-LOG-STATUS NOT = "00" OR WS-ARCHIVE-STATUS NOT = "00"
+                   OR WS-PURGED-STATUS NOT = "00"
+               PERFORM 9000-FILE-ERROR-ABORT
+           END-IF
+           PERFORM 1100-READ-FIRST.
+
+       1050-GET-CUTOFF.
+           IF LS-PARM-DATA(1:8) IS NUMERIC
+               MOVE LS-PARM-DATA(1:8) TO WS-CUTOFF-DATE
+           ELSE
+               MOVE FUNCTION CURRENT-DATE(1:6) TO WS-CUTOFF-DATE(1:6)
+               MOVE "01" TO WS-CUTOFF-DATE(7:2)
+           END-IF.
+
+       1100-READ-FIRST.
+           READ AUDIT-LOG-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS SECTION.
+       2000-PROCESS-PARA.
+           ADD 1 TO WS-READ-COUNT
+           IF AL-LOG-DATE IN AUDIT-LOG-RECORD < WS-CUTOFF-DATE
+               WRITE ARCHIVE-RECORD FROM AUDIT-LOG-RECORD
+               IF WS-ARCHIVE-STATUS NOT = "00"
+                   PERFORM 9000-FILE-ERROR-ABORT
+               END-IF
+               ADD 1 TO WS-ARCHIVED-COUNT
+           ELSE
+               WRITE PURGED-RECORD FROM AUDIT-LOG-RECORD
+               IF WS-PURGED-STATUS NOT = "00"
+                   PERFORM 9000-FILE-ERROR-ABORT
+               END-IF
+               ADD 1 TO WS-REMAINING-COUNT
+           END-IF
+           READ AUDIT-LOG-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       9000-FILE-ERROR-ABORT.
+           DISPLAY "ABEND: AUDITARC FILE I/O ERROR"
+           DISPLAY "LOG STATUS: " WS-LOG-STATUS
+           DISPLAY "ARCHIVE STATUS: " WS-ARCHIVE-STATUS
+           DISPLAY "PURGED STATUS: " WS-PURGED-STATUS
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+       3000-CLEANUP SECTION.
+       3000-CLEANUP-PARA.
+           CLOSE AUDIT-LOG-FILE
+           CLOSE ARCHIVE-FILE
+           CLOSE PURGED-LOG-FILE
+           DISPLAY "Audit archive reconciliation for cutoff "
+               WS-CUTOFF-DATE
+           DISPLAY "Entries read: " WS-READ-COUNT
+           DISPLAY "Entries archived: " WS-ARCHIVED-COUNT
+           DISPLAY "Entries remaining: " WS-REMAINING-COUNT
+           IF WS-READ-COUNT NOT = WS-ARCHIVED-COUNT + WS-REMAINING-COUNT
+               DISPLAY "RECONCILIATION FAILED - counts do not balance"
+           ELSE
+               DISPLAY "Reconciliation OK"
+           END-IF.
