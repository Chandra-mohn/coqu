@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPTRPT.
+       AUTHOR. COQU-TEST.
+      *
+      * Department Totals report - control break on EMP-DEPT, driven
+      * off EMPLOYEE-FILE's alternate department index so no external
+      * sort step is needed.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS EMP-ID
+               ALTERNATE RECORD KEY IS EMP-DEPT WITH DUPLICATES
+               FILE STATUS IS WS-EMP-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLOYEE-FILE.
+       COPY EMPREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-VARIABLES.
+           05 WS-EMP-STATUS     PIC X(2).
+           05 WS-FLAG           PIC 9 VALUE 0.
+               88 WS-END-OF-FILE VALUE 1.
+           05 WS-FIRST-RECORD   PIC 9 VALUE 1.
+               88 WS-IS-FIRST-RECORD VALUE 1.
+           05 WS-PREV-DEPT      PIC X(10).
+           05 WS-DEPT-COUNT     PIC 9(9) VALUE 0.
+           05 WS-DEPT-SALARY    PIC 9(9)V99 VALUE 0.
+           05 WS-GRAND-COUNT    PIC 9(9) VALUE 0.
+           05 WS-GRAND-SALARY   PIC 9(9)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN SECTION.
+       0000-MAIN-PARA.
+           PERFORM 1000-INIT
+           PERFORM 2000-PROCESS UNTIL WS-END-OF-FILE
+           IF NOT WS-IS-FIRST-RECORD
+               PERFORM 2900-DEPT-BREAK
+           END-IF
+           PERFORM 3000-CLEANUP
+           STOP RUN.
+
+       1000-INIT SECTION.
+       1000-INIT-PARA.
+           INITIALIZE WS-VARIABLES
+           OPEN INPUT EMPLOYEE-FILE
+           IF WS-EMP-STATUS NOT = "00"
+               DISPLAY "ABEND: DEPTRPT FAILED TO OPEN EMPLOYEE-FILE"
+               DISPLAY "STATUS: " WS-EMP-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE LOW-VALUES TO EMP-DEPT
+           START EMPLOYEE-FILE KEY IS NOT LESS THAN EMP-DEPT
+               INVALID KEY SET WS-END-OF-FILE TO TRUE
+           END-START
+           IF NOT WS-END-OF-FILE
+               PERFORM 1100-READ-NEXT
+           END-IF.
+
+       1100-READ-NEXT.
+           READ EMPLOYEE-FILE NEXT RECORD
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       2000-PROCESS SECTION.
+       2000-PROCESS-PARA.
+           IF NOT WS-IS-FIRST-RECORD AND EMP-DEPT NOT = WS-PREV-DEPT
+               PERFORM 2900-DEPT-BREAK
+           END-IF
+           MOVE 0 TO WS-FIRST-RECORD
+           MOVE EMP-DEPT TO WS-PREV-DEPT
+           ADD 1 TO WS-DEPT-COUNT
+           ADD EMP-SALARY TO WS-DEPT-SALARY
+           ADD 1 TO WS-GRAND-COUNT
+           ADD EMP-SALARY TO WS-GRAND-SALARY
+           PERFORM 1100-READ-NEXT.
+
+       2900-DEPT-BREAK.
+           DISPLAY "Department: " WS-PREV-DEPT
+                   "  Headcount: " WS-DEPT-COUNT
+                   "  Salary: " WS-DEPT-SALARY
+           MOVE 0 TO WS-DEPT-COUNT
+           MOVE 0 TO WS-DEPT-SALARY.
+
+       3000-CLEANUP SECTION.
+       3000-CLEANUP-PARA.
+           CLOSE EMPLOYEE-FILE
+           DISPLAY "Grand total records: " WS-GRAND-COUNT
+           DISPLAY "Grand total salary: " WS-GRAND-SALARY.
