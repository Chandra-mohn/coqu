@@ -10,20 +10,84 @@
            SELECT EMPLOYEE-FILE ASSIGN TO "EMPLOYEE.DAT"
                ORGANIZATION IS INDEXED
                ACCESS MODE IS DYNAMIC
-               RECORD KEY IS EMP-ID.
+               RECORD KEY IS EMP-ID
+               ALTERNATE RECORD KEY IS EMP-DEPT WITH DUPLICATES
+               FILE STATUS IS WS-EMP-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "SALEXCPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-EXCP-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "SAMPCKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT DEPT-MASTER ASSIGN TO "DEPTMSTR.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DM-DEPT-CODE
+               FILE STATUS IS WS-DEPT-STATUS.
+
+           SELECT ERROR-FILE ASSIGN TO "EMPERR.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+
+           SELECT ANNIVERSARY-FILE ASSIGN TO "ANNIVRPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ANNIV-STATUS.
+
+           SELECT LASTRUN-FILE ASSIGN TO "SAMPLAST.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LASTRUN-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD EMPLOYEE-FILE.
-       01 EMPLOYEE-RECORD.
-           05 EMP-ID            PIC 9(6).
-           05 EMP-NAME          PIC X(30).
-           05 EMP-DEPT          PIC X(10).
-           05 EMP-SALARY        PIC 9(7)V99.
+       COPY EMPREC.
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD.
+           05 EX-EMP-ID          PIC 9(6).
+           05 EX-EMP-NAME        PIC X(30).
+           05 EX-EMP-DEPT        PIC X(10).
+           05 EX-EMP-SALARY      PIC 9(7)V99.
+           05 EX-RUN-DATE        PIC 9(8).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05 CKPT-COUNTER       PIC 9(9).
+           05 CKPT-LAST-EMP-ID   PIC 9(6).
+           05 CKPT-TOTAL         PIC 9(9)V99.
+
+       FD DEPT-MASTER.
+       01 DEPT-MASTER-RECORD.
+           05 DM-DEPT-CODE       PIC X(10).
+           05 DM-DEPT-NAME       PIC X(30).
+           05 DM-ACTIVE-FLAG     PIC X(1).
+               88 DM-DEPT-ACTIVE VALUE "Y".
+
+       FD ERROR-FILE.
+       01 ERROR-RECORD.
+           05 ER-EMP-ID          PIC 9(6).
+           05 ER-EMP-NAME        PIC X(30).
+           05 ER-EMP-DEPT        PIC X(10).
+           05 ER-REASON          PIC X(20).
+
+       FD ANNIVERSARY-FILE.
+       01 ANNIVERSARY-RECORD.
+           05 AR-EMP-ID          PIC 9(6).
+           05 AR-EMP-NAME        PIC X(30).
+           05 AR-EMP-DEPT        PIC X(10).
+           05 AR-YEARS-SERVICE   PIC 9(4).
+           05 AR-RUN-DATE        PIC 9(8).
+
+       FD LASTRUN-FILE.
+       01 LASTRUN-RECORD.
+           05 LR-LAST-RUN-DATE   PIC 9(8).
 
        WORKING-STORAGE SECTION.
        01 WS-VARIABLES.
-           05 WS-COUNTER        PIC 9(4) VALUE 0.
+           05 WS-COUNTER        PIC 9(9) VALUE 0.
            05 WS-TOTAL          PIC 9(9)V99 VALUE 0.
            05 WS-FLAG           PIC 9 VALUE 0.
                88 WS-END-OF-FILE VALUE 1.
@@ -31,10 +95,29 @@
                10 WS-YEAR       PIC 9(4).
                10 WS-MONTH      PIC 9(2).
                10 WS-DAY        PIC 9(2).
+           05 WS-DATE-NUM REDEFINES WS-DATE PIC 9(8).
+           05 WS-EMP-STATUS     PIC X(2).
+           05 WS-CKPT-STATUS    PIC X(2).
+           05 WS-DEPT-STATUS    PIC X(2).
+           05 WS-LASTRUN-STATUS PIC X(2).
+           05 WS-EXCP-STATUS    PIC X(2).
+           05 WS-ERR-STATUS     PIC X(2).
+           05 WS-ANNIV-STATUS   PIC X(2).
+           05 WS-CKPT-EXISTS    PIC 9 VALUE 0.
+               88 WS-RESTART-AVAILABLE VALUE 1.
+           05 WS-LAST-EMP-ID    PIC 9(6) VALUE 0.
+           05 WS-ABEND-FLAG     PIC 9 VALUE 0.
+               88 WS-ABENDING    VALUE 1.
+           05 WS-TODAY-INT          PIC S9(9) COMP.
+           05 WS-LASTRUN-INT        PIC S9(9) COMP.
+           05 WS-ANNIV-INT          PIC S9(9) COMP.
+           05 WS-ANNIV-DATE-THIS-YR PIC 9(8).
 
        01 WS-CONSTANTS.
-           05 WS-MAX-RECORDS    PIC 9(4) VALUE 9999.
-           05 WS-COMPANY-NAME   PIC X(20) VALUE "ACME CORP".
+           05 WS-MAX-RECORDS       PIC 9(9) VALUE 500000.
+           05 WS-COMPANY-NAME      PIC X(20) VALUE "ACME CORP".
+
+       01 WS-SALARY-THRESHOLD  PIC 9(7) VALUE 100000.
 
        COPY DATEUTIL.
 
@@ -43,47 +126,281 @@
            05 LS-PARM-LENGTH    PIC S9(4) COMP.
            05 LS-PARM-DATA      PIC X(100).
 
-       PROCEDURE DIVISION USING LS-PARM.
+       01 LS-RETURN-STATUS      PIC X(2).
+
+       PROCEDURE DIVISION USING LS-PARM LS-RETURN-STATUS.
 
        0000-MAIN SECTION.
        0000-MAIN-PARA.
+           MOVE "OK" TO LS-RETURN-STATUS
            PERFORM 1000-INIT
-           PERFORM 2000-PROCESS UNTIL WS-END-OF-FILE
-           PERFORM 3000-CLEANUP
-           STOP RUN.
+           IF LS-RETURN-STATUS NOT = "ER"
+               PERFORM 2000-PROCESS UNTIL WS-END-OF-FILE
+               PERFORM 3000-CLEANUP
+           END-IF
+           GOBACK.
 
        1000-INIT SECTION.
        1000-INIT-PARA.
            INITIALIZE WS-VARIABLES
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE
+           PERFORM 1050-GET-THRESHOLD
            OPEN INPUT EMPLOYEE-FILE
-           PERFORM 1100-READ-FIRST.
+           OPEN INPUT DEPT-MASTER
+           IF WS-EMP-STATUS NOT = "00" OR WS-DEPT-STATUS NOT = "00"
+               MOVE "ER" TO LS-RETURN-STATUS
+               PERFORM 1080-INIT-ABORT
+           ELSE
+               PERFORM 1060-GET-LAST-RUN-DATE
+               PERFORM 1070-DETECT-RESTART
+               PERFORM 1090-OPEN-REPORT-FILES
+               IF LS-RETURN-STATUS = "ER"
+                   PERFORM 1085-REPORT-FILE-ABORT
+               ELSE
+                   IF WS-RESTART-AVAILABLE
+                       PERFORM 1150-RESTART-READ
+                   ELSE
+                       PERFORM 1100-READ-FIRST
+                   END-IF
+               END-IF
+           END-IF.
+
+       1050-GET-THRESHOLD.
+           IF LS-PARM-DATA(1:7) IS NUMERIC
+               MOVE LS-PARM-DATA(1:7) TO WS-SALARY-THRESHOLD
+           END-IF.
+
+       1060-GET-LAST-RUN-DATE.
+           COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-DATE-NUM)
+           COMPUTE WS-LASTRUN-INT = WS-TODAY-INT - 1
+           OPEN INPUT LASTRUN-FILE
+           IF WS-LASTRUN-STATUS = "00"
+               READ LASTRUN-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       COMPUTE WS-LASTRUN-INT =
+                           FUNCTION INTEGER-OF-DATE(LR-LAST-RUN-DATE)
+               END-READ
+               CLOSE LASTRUN-FILE
+           END-IF.
+
+       1080-INIT-ABORT.
+           DISPLAY "ABEND: SAMPLE FAILED TO OPEN INPUT FILES"
+           DISPLAY "EMP STATUS: " WS-EMP-STATUS
+           DISPLAY "DEPT STATUS: " WS-DEPT-STATUS
+           IF WS-EMP-STATUS = "00"
+               CLOSE EMPLOYEE-FILE
+           END-IF
+           IF WS-DEPT-STATUS = "00"
+               CLOSE DEPT-MASTER
+           END-IF
+           MOVE 16 TO RETURN-CODE.
+
+       1070-DETECT-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-COUNTER TO WS-COUNTER
+                       MOVE CKPT-LAST-EMP-ID TO WS-LAST-EMP-ID
+                       MOVE CKPT-TOTAL TO WS-TOTAL
+                       SET WS-RESTART-AVAILABLE TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1090-OPEN-REPORT-FILES.
+           IF WS-RESTART-AVAILABLE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND ERROR-FILE
+               OPEN EXTEND ANNIVERSARY-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT ERROR-FILE
+               OPEN OUTPUT ANNIVERSARY-FILE
+           END-IF
+           IF WS-EXCP-STATUS NOT = "00" OR WS-ERR-STATUS NOT = "00"
+                   OR WS-ANNIV-STATUS NOT = "00"
+               MOVE "ER" TO LS-RETURN-STATUS
+           END-IF.
+
+       1085-REPORT-FILE-ABORT.
+           DISPLAY "ABEND: SAMPLE FAILED TO OPEN REPORT FILES"
+           DISPLAY "EXCP STATUS: " WS-EXCP-STATUS
+           DISPLAY "ERR STATUS: " WS-ERR-STATUS
+           DISPLAY "ANNIV STATUS: " WS-ANNIV-STATUS
+           CLOSE EMPLOYEE-FILE
+           CLOSE DEPT-MASTER
+           IF WS-EXCP-STATUS = "00"
+               CLOSE EXCEPTION-FILE
+           END-IF
+           IF WS-ERR-STATUS = "00"
+               CLOSE ERROR-FILE
+           END-IF
+           IF WS-ANNIV-STATUS = "00"
+               CLOSE ANNIVERSARY-FILE
+           END-IF
+           MOVE 16 TO RETURN-CODE.
 
        1100-READ-FIRST.
            READ EMPLOYEE-FILE
                AT END SET WS-END-OF-FILE TO TRUE
            END-READ.
 
+       1150-RESTART-READ.
+           MOVE WS-LAST-EMP-ID TO EMP-ID
+           START EMPLOYEE-FILE KEY IS NOT LESS THAN EMP-ID
+               INVALID KEY SET WS-END-OF-FILE TO TRUE
+           END-START
+           IF NOT WS-END-OF-FILE
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END SET WS-END-OF-FILE TO TRUE
+               END-READ
+           END-IF
+           IF NOT WS-END-OF-FILE AND EMP-ID = WS-LAST-EMP-ID
+               READ EMPLOYEE-FILE NEXT RECORD
+                   AT END SET WS-END-OF-FILE TO TRUE
+               END-READ
+           END-IF.
+
        2000-PROCESS SECTION.
        2000-PROCESS-PARA.
            ADD 1 TO WS-COUNTER
+           IF WS-COUNTER > WS-MAX-RECORDS
+               PERFORM 2050-MAX-RECORDS-ABORT
+           END-IF
            ADD EMP-SALARY TO WS-TOTAL
-           PERFORM 2100-VALIDATE
            PERFORM 2200-UPDATE
+           PERFORM 2100-VALIDATE
+           PERFORM 2150-VALIDATE-DEPT
+           PERFORM 2250-CHECK-ANNIVERSARY
+           MOVE EMP-ID TO WS-LAST-EMP-ID
+           PERFORM 2900-WRITE-CHECKPOINT
            READ EMPLOYEE-FILE
                AT END SET WS-END-OF-FILE TO TRUE
            END-READ.
 
+       2050-MAX-RECORDS-ABORT.
+           DISPLAY "ABEND: EMPLOYEE-FILE EXCEEDS WS-MAX-RECORDS LIMIT"
+           DISPLAY WS-MAX-RECORDS
+           MOVE "ER" TO LS-RETURN-STATUS
+           SET WS-ABENDING TO TRUE
+           PERFORM 3000-CLEANUP
+           MOVE 16 TO RETURN-CODE
+           GOBACK.
+
        2100-VALIDATE.
-           IF EMP-SALARY > 100000
+           IF EMP-SALARY > WS-SALARY-THRESHOLD
                CALL "AUDITLOG" USING EMP-ID EMP-NAME EMP-SALARY
+               PERFORM 2110-WRITE-EXCEPTION
            END-IF.
 
+       2110-WRITE-EXCEPTION.
+           MOVE EMP-ID TO EX-EMP-ID
+           MOVE EMP-NAME TO EX-EMP-NAME
+           MOVE EMP-DEPT TO EX-EMP-DEPT
+           MOVE EMP-SALARY TO EX-EMP-SALARY
+           MOVE WS-DATE TO EX-RUN-DATE
+           WRITE EXCEPTION-RECORD.
+
+       2150-VALIDATE-DEPT.
+           MOVE EMP-DEPT TO DM-DEPT-CODE
+           READ DEPT-MASTER
+               INVALID KEY
+                   MOVE "DEPT NOT FOUND" TO ER-REASON
+                   PERFORM 2160-WRITE-ERROR
+               NOT INVALID KEY
+                   IF NOT DM-DEPT-ACTIVE
+                       CALL "AUDITLOG" USING EMP-ID EMP-NAME EMP-SALARY
+                   END-IF
+           END-READ.
+
+       2160-WRITE-ERROR.
+           MOVE EMP-ID TO ER-EMP-ID
+           MOVE EMP-NAME TO ER-EMP-NAME
+           MOVE EMP-DEPT TO ER-EMP-DEPT
+           WRITE ERROR-RECORD.
+
        2200-UPDATE.
            MOVE FUNCTION CURRENT-DATE TO WS-DATE
            DISPLAY "Processing: " EMP-NAME.
 
+       2250-CHECK-ANNIVERSARY.
+           MOVE EMP-HIRE-DATE TO DU-OTHER-DATE
+           COMPUTE DU-YEARS-DIFF = WS-YEAR - DU-OTHER-YEAR
+           EVALUATE DU-YEARS-DIFF
+               WHEN 5
+               WHEN 10
+               WHEN 15
+               WHEN 20
+                   PERFORM 2255-CHECK-ANNIV-WINDOW
+           END-EVALUATE.
+
+      * Fires once the milestone anniversary date (this calendar year)
+      * falls between the last successful run and today, so a run that
+      * abends or is skipped on the exact anniversary day still catches
+      * it on the next run instead of losing it. Does not span a
+      * year boundary - a gap that crosses Dec 31/Jan 1 without a
+      * successful run in between can still miss a milestone.
+       2255-CHECK-ANNIV-WINDOW.
+           MOVE WS-YEAR TO WS-ANNIV-DATE-THIS-YR(1:4)
+           MOVE DU-OTHER-MONTH TO WS-ANNIV-DATE-THIS-YR(5:2)
+           MOVE DU-OTHER-DAY TO WS-ANNIV-DATE-THIS-YR(7:2)
+           COMPUTE WS-ANNIV-INT =
+               FUNCTION INTEGER-OF-DATE(WS-ANNIV-DATE-THIS-YR)
+           IF WS-ANNIV-INT > WS-LASTRUN-INT
+                   AND WS-ANNIV-INT <= WS-TODAY-INT
+               PERFORM 2260-WRITE-ANNIVERSARY
+           END-IF.
+
+       2260-WRITE-ANNIVERSARY.
+           MOVE EMP-ID TO AR-EMP-ID
+           MOVE EMP-NAME TO AR-EMP-NAME
+           MOVE EMP-DEPT TO AR-EMP-DEPT
+           MOVE DU-YEARS-DIFF TO AR-YEARS-SERVICE
+           MOVE WS-DATE TO AR-RUN-DATE
+           WRITE ANNIVERSARY-RECORD.
+
+       2900-WRITE-CHECKPOINT.
+           MOVE WS-COUNTER TO CKPT-COUNTER
+           MOVE WS-LAST-EMP-ID TO CKPT-LAST-EMP-ID
+           MOVE WS-TOTAL TO CKPT-TOTAL
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS NOT = "00"
+               DISPLAY "WARNING: CHECKPOINT OPEN FAILED - STATUS "
+                   WS-CKPT-STATUS
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               IF WS-CKPT-STATUS NOT = "00"
+                   DISPLAY "WARNING: CHECKPOINT WRITE FAILED - STATUS "
+                       WS-CKPT-STATUS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
        3000-CLEANUP SECTION.
        3000-CLEANUP-PARA.
            CLOSE EMPLOYEE-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE DEPT-MASTER
+           CLOSE ERROR-FILE
+           CLOSE ANNIVERSARY-FILE
+           IF NOT WS-ABENDING
+               PERFORM 3900-CLEAR-CHECKPOINT
+               PERFORM 3950-SAVE-LAST-RUN-DATE
+           END-IF
            DISPLAY "Total records: " WS-COUNTER
            DISPLAY "Total salary: " WS-TOTAL.
+
+       3900-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       3950-SAVE-LAST-RUN-DATE.
+           MOVE WS-DATE-NUM TO LR-LAST-RUN-DATE
+           OPEN OUTPUT LASTRUN-FILE
+           WRITE LASTRUN-RECORD
+           CLOSE LASTRUN-FILE.
