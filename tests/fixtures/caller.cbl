@@ -10,17 +10,47 @@
            05 WS-RESULT        PIC 9(9)V99.
            05 WS-STATUS        PIC X(2).
 
+      * Shaped to match SAMPLE's LS-PARM linkage exactly (2-byte COMP
+      * length + 100-byte data) so CALL "SAMPLE" doesn't hand it a
+      * shorter buffer than the callee's LINKAGE SECTION describes.
+       01 WS-SAMPLE-PARM.
+           05 WS-SAMPLE-PARM-LENGTH  PIC S9(4) COMP VALUE 0.
+           05 WS-SAMPLE-PARM-DATA    PIC X(100) VALUE SPACES.
+
+       01 WS-RETRY-COUNT       PIC 9 VALUE 0.
+
        PROCEDURE DIVISION.
 
        MAIN-PARA.
-           CALL "SAMPLE" USING WS-AREA
-           CALL "UTILITY" USING WS-RESULT
-           PERFORM PROCESS-RESULT
+           PERFORM CALL-SAMPLE-PARA
+           PERFORM CALL-UTILITY-PARA
+           DISPLAY "Success"
            STOP RUN.
 
+       CALL-SAMPLE-PARA.
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE SPACES TO WS-STATUS
+           PERFORM UNTIL WS-STATUS = "OK"
+               CALL "SAMPLE" USING WS-SAMPLE-PARM WS-STATUS
+               PERFORM PROCESS-RESULT
+           END-PERFORM.
+
+       CALL-UTILITY-PARA.
+           MOVE 0 TO WS-RETRY-COUNT
+           MOVE SPACES TO WS-STATUS
+           PERFORM UNTIL WS-STATUS = "OK"
+               CALL "UTILITY" USING WS-RESULT WS-STATUS
+               PERFORM PROCESS-RESULT
+           END-PERFORM.
+
        PROCESS-RESULT.
-           IF WS-STATUS = "OK"
-               DISPLAY "Success"
-           ELSE
-               DISPLAY "Error: " WS-STATUS
+           IF WS-STATUS NOT = "OK"
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT > 1
+                   DISPLAY "Error: " WS-STATUS " - aborting after retry"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               ELSE
+                   DISPLAY "Error: " WS-STATUS " - retrying"
+               END-IF
            END-IF.
